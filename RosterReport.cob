@@ -0,0 +1,182 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  RosterReport.
+AUTHOR.  Michael Coughlan.
+*> Reads STUDENT-MASTER, sorts it by CourseCode then Surname, and
+*> prints a paginated class roster with a page break and a headcount
+*> total at each course-code break, plus a grand total at the end.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentMasterFile ASSIGN TO "STUDENT-MASTER"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS SM-StudentId
+        FILE STATUS IS WS-Master-Status.
+
+    SELECT SortWorkFile ASSIGN TO "SORTWK01".
+
+    SELECT RosterFile ASSIGN TO "STUDENT-ROSTER"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Roster-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  StudentMasterFile.
+    COPY STUDSTU REPLACING ==:RECORD-NAME:==  BY ==StudentMasterRecord==
+                           ==:ID-NAME:==      BY ==SM-StudentId==
+                           ==:NAME-GROUP:==   BY ==SM-StudentName==
+                           ==:SURNAME-NAME:== BY ==SM-Surname==
+                           ==:INITIALS-NAME:==BY ==SM-Initials==
+                           ==:COURSE-NAME:==  BY ==SM-CourseCode==
+                           ==:GENDER-NAME:==  BY ==SM-Gender==.
+    02  SM-CreatedDate     PIC 9(8).
+    02  SM-CreatedTime     PIC 9(8).
+
+SD  SortWorkFile.
+01  SortRecord.
+    02  SK-CourseCode      PIC X(4).
+    02  SK-Surname         PIC X(8).
+    02  SK-StudentId       PIC 9(7).
+    02  SK-Initials        PIC XX.
+    02  SK-Gender          PIC X.
+
+FD  RosterFile
+    LINAGE IS 60 LINES WITH FOOTING AT 55.
+01  RosterLine              PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-Master-Status     PIC XX.
+01  WS-Roster-Status     PIC XX.
+
+01  WS-Master-Eof        PIC X VALUE "N".
+    88 Master-Eof        VALUE "Y".
+
+01  WS-Sort-Eof           PIC X VALUE "N".
+    88 Sort-Eof           VALUE "Y".
+
+01  WS-Prev-CourseCode    PIC X(4) VALUE SPACES.
+01  WS-Course-Count       PIC 9(5) VALUE 0.
+01  WS-Grand-Count        PIC 9(7) VALUE 0.
+
+01  WS-Heading-1.
+    02  FILLER            PIC X(20) VALUE "CLASS ROSTER REPORT".
+01  WS-Heading-2.
+    02  FILLER            PIC X(13) VALUE "Course Code: ".
+    02  WSH-CourseCode    PIC X(4).
+01  WS-Heading-3.
+    02  FILLER            PIC X(7)  VALUE "Id".
+    02  FILLER            PIC X(11) VALUE "Surname".
+    02  FILLER            PIC X(3)  VALUE "In".
+    02  FILLER            PIC X(7)  VALUE "Gender".
+
+01  WS-Detail-Line.
+    02  WSD-StudentId     PIC 9(7).
+    02  FILLER            PIC X(2) VALUE SPACES.
+    02  WSD-Surname       PIC X(8).
+    02  FILLER            PIC X(2) VALUE SPACES.
+    02  WSD-Initials      PIC XX.
+    02  FILLER            PIC X(5) VALUE SPACES.
+    02  WSD-Gender        PIC X.
+
+01  WS-Total-Line.
+    02  FILLER            PIC X(16) VALUE "Headcount for ".
+    02  WST-CourseCode    PIC X(4).
+    02  FILLER            PIC X(3)  VALUE " : ".
+    02  WST-Count         PIC ZZZZ9.
+
+01  WS-Grand-Total-Line.
+    02  FILLER            PIC X(16) VALUE "Grand total   : ".
+    02  WSG-Count         PIC ZZZZZZ9.
+
+PROCEDURE DIVISION.
+Begin.
+   SORT SortWorkFile
+       ON ASCENDING KEY SK-CourseCode SK-Surname
+       INPUT PROCEDURE IS LoadSortFile
+       OUTPUT PROCEDURE IS PrintReport.
+   STOP RUN.
+
+LoadSortFile.
+   OPEN INPUT StudentMasterFile.
+   IF WS-Master-Status NOT = "00"
+      DISPLAY "Unable to open STUDENT-MASTER - status " WS-Master-Status
+      MOVE "Y" TO WS-Master-Eof
+   END-IF.
+   PERFORM UNTIL Master-Eof
+      READ StudentMasterFile NEXT RECORD
+          AT END MOVE "Y" TO WS-Master-Eof
+      END-READ
+      IF NOT Master-Eof
+         MOVE SM-CourseCode TO SK-CourseCode
+         MOVE SM-Surname    TO SK-Surname
+         MOVE SM-StudentId  TO SK-StudentId
+         MOVE SM-Initials   TO SK-Initials
+         MOVE SM-Gender     TO SK-Gender
+         RELEASE SortRecord
+      END-IF
+   END-PERFORM.
+   CLOSE StudentMasterFile.
+
+PrintReport.
+   OPEN OUTPUT RosterFile.
+   RETURN SortWorkFile
+       AT END MOVE "Y" TO WS-Sort-Eof
+   END-RETURN.
+   PERFORM UNTIL Sort-Eof
+      IF SK-CourseCode NOT = WS-Prev-CourseCode
+         IF WS-Prev-CourseCode NOT = SPACES
+            PERFORM WriteCourseTotal
+         END-IF
+         PERFORM WriteNewPageHeading
+         MOVE SK-CourseCode TO WS-Prev-CourseCode
+         MOVE 0 TO WS-Course-Count
+      END-IF
+      PERFORM WriteDetailLine
+      ADD 1 TO WS-Course-Count
+      ADD 1 TO WS-Grand-Count
+      RETURN SortWorkFile
+          AT END MOVE "Y" TO WS-Sort-Eof
+      END-RETURN
+   END-PERFORM.
+   IF WS-Prev-CourseCode NOT = SPACES
+      PERFORM WriteCourseTotal
+   END-IF.
+   PERFORM WriteGrandTotal.
+   CLOSE RosterFile.
+
+WriteNewPageHeading.
+   MOVE WS-Heading-1 TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING PAGE.
+   MOVE SPACES TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
+   MOVE SK-CourseCode TO WSH-CourseCode.
+   MOVE WS-Heading-2 TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
+   MOVE SPACES TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
+   MOVE WS-Heading-3 TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
+
+WriteDetailLine.
+   MOVE SK-StudentId TO WSD-StudentId.
+   MOVE SK-Surname   TO WSD-Surname.
+   MOVE SK-Initials  TO WSD-Initials.
+   MOVE SK-Gender    TO WSD-Gender.
+   MOVE WS-Detail-Line TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
+
+WriteCourseTotal.
+   MOVE SPACES TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
+   MOVE WS-Prev-CourseCode TO WST-CourseCode.
+   MOVE WS-Course-Count    TO WST-Count.
+   MOVE WS-Total-Line TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
+
+WriteGrandTotal.
+   MOVE SPACES TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
+   MOVE WS-Grand-Count TO WSG-Count.
+   MOVE WS-Grand-Total-Line TO RosterLine.
+   WRITE RosterLine AFTER ADVANCING 1 LINE.
