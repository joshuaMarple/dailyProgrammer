@@ -1,22 +1,53 @@
 identification division.
 program-id. rotateText.
+*> Accepts an arbitrary-length list of strings from the operator and
+*> rotates them left or right by calling the reusable RotateTable
+*> subroutine.
 data division.
 working-storage section.
+01 WS-Count pic 9(4).
 01 StringsSetup.
-	02 ValOne pic X(10).
-	02 ValTwo pic X(10).
-	02 ValThree pic X(10).
-01 CorrectInput pic X(1).
+	02 StringEntry pic X(10) occurs 1 to 500 times depending on WS-Count.
+01 WS-Direction pic X.
+01 WS-Idx pic 9(4).
+01 WS-Valid-Entry pic X value "N".
+    88 Entry-Is-Valid value "Y".
 procedure division.
 begin.
-display "Please input the three strings you wish to have rotated."
-accept ValOne
-accept ValTwo
-accept ValThree
-display "The three values you put in were:"
-display ValOne
-display ValTwo
-display ValThree
-display ValOne[1]
+perform AcceptCount
+perform varying WS-Idx from 1 by 1 until WS-Idx > WS-Count
+   display "Enter string " WS-Idx
+   accept StringEntry(WS-Idx)
+end-perform
+perform AcceptDirection
+call "RotateTable" using WS-Count WS-Direction StringsSetup
+display "The strings after rotation are:"
+perform varying WS-Idx from 1 by 1 until WS-Idx > WS-Count
+   display StringEntry(WS-Idx)
+end-perform
 
 stop run.
+
+AcceptCount.
+   move "N" to WS-Valid-Entry
+   perform until Entry-Is-Valid
+      display "How many strings do you wish to have rotated? (1-500)"
+      accept WS-Count
+      if WS-Count < 1 or WS-Count > 500
+         display "Count must be between 1 and 500 - please re-enter"
+      else
+         move "Y" to WS-Valid-Entry
+      end-if
+   end-perform.
+
+AcceptDirection.
+   move "N" to WS-Valid-Entry
+   perform until Entry-Is-Valid
+      display "Rotate left or right (L/R)?"
+      accept WS-Direction
+      if WS-Direction NOT = "L" AND NOT = "R"
+         display "Direction must be L or R - please re-enter"
+      else
+         move "Y" to WS-Valid-Entry
+      end-if
+   end-perform.
