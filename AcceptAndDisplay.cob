@@ -1,25 +1,90 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  AcceptAndDisplay.
 AUTHOR.  Michael Coughlan.
-*> Uses the ACCEPT and DISPLAY verbs to accept a student record 
+*> Uses the ACCEPT and DISPLAY verbs to accept a student record
 *> from the user and display some of the fields.  Also shows how
 *> the ACCEPT may be used to get the system date and time.
 
-*> The YYYYMMDD in "ACCEPT  CurrentDate FROM DATE YYYYMMDD." 
-*> is a format command that ensures that the date contains a 
+*> The YYYYMMDD in "ACCEPT  CurrentDate FROM DATE YYYYMMDD."
+*> is a format command that ensures that the date contains a
 *> 4 digit year.  If not used, the year supplied by the system
-*> will only contain two digits which may cause a problem 
+*> will only contain two digits which may cause a problem
 *> in the year 2000.
 
+*> Student records that are accepted here are persisted to the
+*> STUDENT-MASTER indexed file so a day's worth of intake sessions
+*> build up a real roster instead of vanishing off the screen.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentMasterFile ASSIGN TO "STUDENT-MASTER"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SM-StudentId
+        FILE STATUS IS WS-Master-Status.
+
+    SELECT CourseMasterFile ASSIGN TO "COURSE-MASTER"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-CourseCode
+        FILE STATUS IS WS-Course-Status.
+
+    SELECT StudentAuditFile ASSIGN TO "STUDENT-AUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  StudentMasterFile.
+    COPY STUDSTU REPLACING ==:RECORD-NAME:==  BY ==StudentMasterRecord==
+                           ==:ID-NAME:==      BY ==SM-StudentId==
+                           ==:NAME-GROUP:==   BY ==SM-StudentName==
+                           ==:SURNAME-NAME:== BY ==SM-Surname==
+                           ==:INITIALS-NAME:==BY ==SM-Initials==
+                           ==:COURSE-NAME:==  BY ==SM-CourseCode==
+                           ==:GENDER-NAME:==  BY ==SM-Gender==.
+    02  SM-CreatedDate     PIC 9(8).
+    02  SM-CreatedTime     PIC 9(8).
+
+FD  CourseMasterFile.
+01  CourseMasterRecord.
+    02  CM-CourseCode      PIC X(4).
+    02  CM-CourseDesc      PIC X(20).
+
+FD  StudentAuditFile.
+01  StudentAuditRecord.
+    02  AU-StudentId       PIC 9(7).
+    02  AU-AuditDate       PIC 9(8).
+    02  AU-AuditTime       PIC 9(8).
+    02  AU-Before.
+        03 AU-Before-Surname     PIC X(8).
+        03 AU-Before-Initials    PIC XX.
+        03 AU-Before-CourseCode  PIC X(4).
+        03 AU-Before-Gender      PIC X.
+    02  AU-After.
+        03 AU-After-Surname      PIC X(8).
+        03 AU-After-Initials     PIC XX.
+        03 AU-After-CourseCode   PIC X(4).
+        03 AU-After-Gender       PIC X.
+
 WORKING-STORAGE SECTION.
-01 StudentDetails.
-   02  StudentId       PIC 9(7).
-   02  StudentName.
-       03 Surname      PIC X(8).
-       03 Initials     PIC XX.
-   02  CourseCode      PIC X(4).
-   02  Gender          PIC X.
+    COPY STUDSTU REPLACING ==:RECORD-NAME:==  BY ==StudentDetails==
+                           ==:ID-NAME:==      BY ==StudentId==
+                           ==:NAME-GROUP:==   BY ==StudentName==
+                           ==:SURNAME-NAME:== BY ==Surname==
+                           ==:INITIALS-NAME:==BY ==Initials==
+                           ==:COURSE-NAME:==  BY ==CourseCode==
+                           ==:GENDER-NAME:==  BY ==Gender==.
+
+01  WS-Master-Status    PIC XX.
+01  WS-Course-Status     PIC XX.
+01  WS-Audit-Status      PIC XX.
+01  WS-Valid-Entry      PIC X VALUE "N".
+    88 Entry-Is-Valid   VALUE "Y".
+01  WS-CreatedDate       PIC 9(8).
+01  WS-CreatedTime       PIC 9(8).
+01  WS-Record-Found      PIC X VALUE "N".
 
 *> YYMMDD
 01 CurrentDate.
@@ -42,16 +107,112 @@ WORKING-STORAGE SECTION.
 
 PROCEDURE DIVISION.
 Begin.
-   DISPLAY "Enter student details using template below".
-   DISPLAY "Enter - ID,Surname,Initials,CourseCode,Gender"
-   DISPLAY "SSSSSSSNNNNNNNNIICCCCG".
-   ACCEPT  StudentDetails.
+   PERFORM OpenMasterFile.
+   PERFORM OpenCourseFile.
+   PERFORM OpenAuditFile.
+   PERFORM AcceptStudentDetails.
    ACCEPT  CurrentDate FROM DATE YYYYMMDD.
    ACCEPT  DayOfYear FROM DAY YYYYDDD.
    ACCEPT  CurrentTime FROM TIME.
+   MOVE CurrentDate TO WS-CreatedDate.
+   MOVE CurrentTime TO WS-CreatedTime.
    DISPLAY "Name is ", Initials SPACE Surname.
-   DISPLAY "Date is " CurrentDay SPACE CurrentMonth 
+   DISPLAY "Date is " CurrentDay SPACE CurrentMonth
            SPACE CurrentYear.
    DISPLAY "Today is day " YearDay " of the year".
    DISPLAY "The time is " CurrentHour ":" CurrentMinute.
-   STOP RUN.
\ No newline at end of file
+   PERFORM SaveStudentRecord.
+   PERFORM CloseMasterFile.
+   PERFORM CloseCourseFile.
+   PERFORM CloseAuditFile.
+   STOP RUN.
+
+AcceptStudentDetails.
+   MOVE "N" TO WS-Valid-Entry.
+   PERFORM UNTIL Entry-Is-Valid
+      DISPLAY "Enter student details using template below"
+      DISPLAY "Enter - ID,Surname,Initials,CourseCode,Gender"
+      DISPLAY "SSSSSSSNNNNNNNNIICCCCG"
+      ACCEPT  StudentDetails
+      IF StudentId NOT NUMERIC
+         DISPLAY "StudentId must be numeric - please re-enter"
+      ELSE IF Gender NOT = "M" AND NOT = "F" AND NOT = "O"
+         DISPLAY "Gender must be M, F or O - please re-enter"
+      ELSE
+         MOVE CourseCode TO CM-CourseCode
+         READ CourseMasterFile
+             INVALID KEY
+             DISPLAY CourseCode " is not a valid course - please re-enter"
+         END-READ
+         IF WS-Course-Status = "00"
+            MOVE "Y" TO WS-Valid-Entry
+         END-IF
+      END-IF
+   END-PERFORM.
+
+OpenMasterFile.
+   OPEN I-O StudentMasterFile.
+   IF WS-Master-Status NOT = "00"
+      OPEN OUTPUT StudentMasterFile
+      CLOSE StudentMasterFile
+      OPEN I-O StudentMasterFile
+   END-IF.
+
+OpenCourseFile.
+   OPEN INPUT CourseMasterFile.
+   IF WS-Course-Status NOT = "00"
+      DISPLAY "Unable to open COURSE-MASTER - status " WS-Course-Status
+      STOP RUN
+   END-IF.
+
+CloseCourseFile.
+   CLOSE CourseMasterFile.
+
+OpenAuditFile.
+   OPEN EXTEND StudentAuditFile.
+   IF WS-Audit-Status NOT = "00"
+      OPEN OUTPUT StudentAuditFile
+   END-IF.
+
+CloseAuditFile.
+   CLOSE StudentAuditFile.
+
+SaveStudentRecord.
+   MOVE StudentId TO SM-StudentId.
+   READ StudentMasterFile
+       INVALID KEY
+       MOVE "N" TO WS-Record-Found
+       NOT INVALID KEY
+       MOVE "Y" TO WS-Record-Found
+   END-READ.
+   IF WS-Record-Found = "Y"
+      PERFORM LogAuditChange
+      MOVE StudentName TO SM-StudentName
+      MOVE CourseCode  TO SM-CourseCode
+      MOVE Gender      TO SM-Gender
+      REWRITE StudentMasterRecord
+   ELSE
+      MOVE StudentName   TO SM-StudentName
+      MOVE CourseCode    TO SM-CourseCode
+      MOVE Gender        TO SM-Gender
+      MOVE WS-CreatedDate TO SM-CreatedDate
+      MOVE WS-CreatedTime TO SM-CreatedTime
+      WRITE StudentMasterRecord
+   END-IF.
+
+LogAuditChange.
+   MOVE StudentId        TO AU-StudentId.
+   MOVE WS-CreatedDate   TO AU-AuditDate.
+   MOVE WS-CreatedTime   TO AU-AuditTime.
+   MOVE SM-Surname       TO AU-Before-Surname.
+   MOVE SM-Initials      TO AU-Before-Initials.
+   MOVE SM-CourseCode    TO AU-Before-CourseCode.
+   MOVE SM-Gender        TO AU-Before-Gender.
+   MOVE Surname          TO AU-After-Surname.
+   MOVE Initials         TO AU-After-Initials.
+   MOVE CourseCode       TO AU-After-CourseCode.
+   MOVE Gender           TO AU-After-Gender.
+   WRITE StudentAuditRecord.
+
+CloseMasterFile.
+   CLOSE StudentMasterFile.
