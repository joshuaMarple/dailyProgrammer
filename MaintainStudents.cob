@@ -0,0 +1,319 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  MaintainStudents.
+AUTHOR.  Michael Coughlan.
+*> Menu-driven Add/Change/Delete/Inquire maintenance of STUDENT-MASTER,
+*> keyed by StudentId, built around the same StudentDetails layout
+*> AcceptAndDisplay uses for its one-shot intake screen.  Changes and
+*> deletes are logged to STUDENT-AUDIT the same way AcceptAndDisplay
+*> logs a re-entered StudentId.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentMasterFile ASSIGN TO "STUDENT-MASTER"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SM-StudentId
+        FILE STATUS IS WS-Master-Status.
+
+    SELECT CourseMasterFile ASSIGN TO "COURSE-MASTER"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-CourseCode
+        FILE STATUS IS WS-Course-Status.
+
+    SELECT StudentAuditFile ASSIGN TO "STUDENT-AUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  StudentMasterFile.
+    COPY STUDSTU REPLACING ==:RECORD-NAME:==  BY ==StudentMasterRecord==
+                           ==:ID-NAME:==      BY ==SM-StudentId==
+                           ==:NAME-GROUP:==   BY ==SM-StudentName==
+                           ==:SURNAME-NAME:== BY ==SM-Surname==
+                           ==:INITIALS-NAME:==BY ==SM-Initials==
+                           ==:COURSE-NAME:==  BY ==SM-CourseCode==
+                           ==:GENDER-NAME:==  BY ==SM-Gender==.
+    02  SM-CreatedDate     PIC 9(8).
+    02  SM-CreatedTime     PIC 9(8).
+
+FD  CourseMasterFile.
+01  CourseMasterRecord.
+    02  CM-CourseCode      PIC X(4).
+    02  CM-CourseDesc      PIC X(20).
+
+FD  StudentAuditFile.
+01  StudentAuditRecord.
+    02  AU-StudentId       PIC 9(7).
+    02  AU-AuditDate       PIC 9(8).
+    02  AU-AuditTime       PIC 9(8).
+    02  AU-Before.
+        03 AU-Before-Surname     PIC X(8).
+        03 AU-Before-Initials    PIC XX.
+        03 AU-Before-CourseCode  PIC X(4).
+        03 AU-Before-Gender      PIC X.
+    02  AU-After.
+        03 AU-After-Surname      PIC X(8).
+        03 AU-After-Initials     PIC XX.
+        03 AU-After-CourseCode   PIC X(4).
+        03 AU-After-Gender       PIC X.
+
+WORKING-STORAGE SECTION.
+    COPY STUDSTU REPLACING ==:RECORD-NAME:==  BY ==StudentDetails==
+                           ==:ID-NAME:==      BY ==StudentId==
+                           ==:NAME-GROUP:==   BY ==StudentName==
+                           ==:SURNAME-NAME:== BY ==Surname==
+                           ==:INITIALS-NAME:==BY ==Initials==
+                           ==:COURSE-NAME:==  BY ==CourseCode==
+                           ==:GENDER-NAME:==  BY ==Gender==.
+
+01  WS-Master-Status    PIC XX.
+01  WS-Course-Status    PIC XX.
+01  WS-Audit-Status     PIC XX.
+
+01  WS-Valid-Entry      PIC X VALUE "N".
+    88 Entry-Is-Valid   VALUE "Y".
+
+01  WS-Menu-Choice      PIC 9 VALUE 0.
+01  WS-Record-Found     PIC X VALUE "N".
+    88 Found-On-File    VALUE "Y".
+
+01  CurrentDate.
+    02  CurrentYear     PIC 9(4).
+    02  CurrentMonth    PIC 99.
+    02  CurrentDay      PIC 99.
+
+01  CurrentTime.
+    02  CurrentHour     PIC 99.
+    02  CurrentMinute   PIC 99.
+    02  FILLER          PIC 9(4).
+
+01  WS-CreatedDate      PIC 9(8).
+01  WS-CreatedTime      PIC 9(8).
+
+01  WS-Input-Surname    PIC X(8).
+01  WS-Input-Initials   PIC XX.
+01  WS-Input-CourseCode PIC X(4).
+01  WS-Input-Gender     PIC X.
+01  WS-Candidate-CourseCode PIC X(4).
+01  WS-Candidate-Gender     PIC X.
+
+PROCEDURE DIVISION.
+Begin.
+   PERFORM OpenFiles.
+   PERFORM UNTIL WS-Menu-Choice = 5
+      DISPLAY " "
+      DISPLAY "1 - Add student"
+      DISPLAY "2 - Change student"
+      DISPLAY "3 - Delete student"
+      DISPLAY "4 - Inquire on student"
+      DISPLAY "5 - Exit"
+      DISPLAY "Enter choice: "
+      ACCEPT WS-Menu-Choice
+      EVALUATE WS-Menu-Choice
+          WHEN 1 PERFORM AddStudent
+          WHEN 2 PERFORM ChangeStudent
+          WHEN 3 PERFORM DeleteStudent
+          WHEN 4 PERFORM InquireStudent
+          WHEN 5 CONTINUE
+          WHEN OTHER DISPLAY "Invalid choice - please re-enter"
+      END-EVALUATE
+   END-PERFORM.
+   PERFORM CloseFiles.
+   STOP RUN.
+
+OpenFiles.
+   OPEN I-O StudentMasterFile.
+   IF WS-Master-Status NOT = "00"
+      OPEN OUTPUT StudentMasterFile
+      CLOSE StudentMasterFile
+      OPEN I-O StudentMasterFile
+   END-IF.
+   OPEN INPUT CourseMasterFile.
+   IF WS-Course-Status NOT = "00"
+      DISPLAY "Unable to open COURSE-MASTER - status " WS-Course-Status
+      STOP RUN
+   END-IF.
+   OPEN EXTEND StudentAuditFile.
+   IF WS-Audit-Status NOT = "00"
+      OPEN OUTPUT StudentAuditFile
+   END-IF.
+
+CloseFiles.
+   CLOSE StudentMasterFile.
+   CLOSE CourseMasterFile.
+   CLOSE StudentAuditFile.
+
+StampNow.
+   ACCEPT CurrentDate FROM DATE YYYYMMDD.
+   ACCEPT CurrentTime FROM TIME.
+   MOVE CurrentDate TO WS-CreatedDate.
+   MOVE CurrentTime TO WS-CreatedTime.
+
+AcceptStudentDetails.
+   MOVE "N" TO WS-Valid-Entry.
+   PERFORM UNTIL Entry-Is-Valid
+      DISPLAY "Enter student details using template below"
+      DISPLAY "Enter - ID,Surname,Initials,CourseCode,Gender"
+      DISPLAY "SSSSSSSNNNNNNNNIICCCCG"
+      ACCEPT  StudentDetails
+      IF StudentId NOT NUMERIC
+         DISPLAY "StudentId must be numeric - please re-enter"
+      ELSE IF Gender NOT = "M" AND NOT = "F" AND NOT = "O"
+         DISPLAY "Gender must be M, F or O - please re-enter"
+      ELSE
+         MOVE CourseCode TO CM-CourseCode
+         READ CourseMasterFile
+             INVALID KEY
+             DISPLAY CourseCode " is not a valid course - please re-enter"
+         END-READ
+         IF WS-Course-Status = "00"
+            MOVE "Y" TO WS-Valid-Entry
+         END-IF
+      END-IF
+   END-PERFORM.
+
+AcceptChangedFields.
+   DISPLAY "Current Surname is [" Surname "] - enter new value or blank to keep"
+   ACCEPT WS-Input-Surname
+   IF WS-Input-Surname NOT = SPACES
+      MOVE WS-Input-Surname TO Surname
+   END-IF.
+
+   DISPLAY "Current Initials are [" Initials "] - enter new value or blank to keep"
+   ACCEPT WS-Input-Initials
+   IF WS-Input-Initials NOT = SPACES
+      MOVE WS-Input-Initials TO Initials
+   END-IF.
+
+   MOVE "N" TO WS-Valid-Entry.
+   PERFORM UNTIL Entry-Is-Valid
+      DISPLAY "Current CourseCode is [" CourseCode "] - enter new value or blank to keep"
+      ACCEPT WS-Input-CourseCode
+      IF WS-Input-CourseCode = SPACES
+         MOVE CourseCode TO WS-Candidate-CourseCode
+      ELSE
+         MOVE WS-Input-CourseCode TO WS-Candidate-CourseCode
+      END-IF
+      MOVE WS-Candidate-CourseCode TO CM-CourseCode
+      READ CourseMasterFile
+          INVALID KEY
+          DISPLAY WS-Candidate-CourseCode " is not a valid course - please re-enter"
+      END-READ
+      IF WS-Course-Status = "00"
+         MOVE WS-Candidate-CourseCode TO CourseCode
+         MOVE "Y" TO WS-Valid-Entry
+      END-IF
+   END-PERFORM.
+
+   MOVE "N" TO WS-Valid-Entry.
+   PERFORM UNTIL Entry-Is-Valid
+      DISPLAY "Current Gender is [" Gender "] - enter new value or blank to keep"
+      ACCEPT WS-Input-Gender
+      IF WS-Input-Gender = SPACE
+         MOVE Gender TO WS-Candidate-Gender
+      ELSE
+         MOVE WS-Input-Gender TO WS-Candidate-Gender
+      END-IF
+      IF WS-Candidate-Gender NOT = "M" AND NOT = "F" AND NOT = "O"
+         DISPLAY "Gender must be M, F or O - please re-enter"
+      ELSE
+         MOVE WS-Candidate-Gender TO Gender
+         MOVE "Y" TO WS-Valid-Entry
+      END-IF
+   END-PERFORM.
+
+FindStudent.
+   MOVE StudentId TO SM-StudentId.
+   READ StudentMasterFile
+       INVALID KEY
+       MOVE "N" TO WS-Record-Found
+       NOT INVALID KEY
+       MOVE "Y" TO WS-Record-Found
+   END-READ.
+
+AddStudent.
+   PERFORM AcceptStudentDetails.
+   PERFORM FindStudent.
+   IF Found-On-File
+      DISPLAY "StudentId " StudentId " already on file - use Change instead"
+   ELSE
+      PERFORM StampNow
+      MOVE StudentId      TO SM-StudentId
+      MOVE StudentName    TO SM-StudentName
+      MOVE CourseCode     TO SM-CourseCode
+      MOVE Gender         TO SM-Gender
+      MOVE WS-CreatedDate TO SM-CreatedDate
+      MOVE WS-CreatedTime TO SM-CreatedTime
+      WRITE StudentMasterRecord
+      DISPLAY "StudentId " StudentId " added"
+   END-IF.
+
+ChangeStudent.
+   DISPLAY "Enter StudentId to change: "
+   ACCEPT StudentId.
+   PERFORM FindStudent.
+   IF NOT Found-On-File
+      DISPLAY "StudentId " StudentId " not found"
+   ELSE
+      MOVE SM-StudentName TO StudentName
+      MOVE SM-CourseCode  TO CourseCode
+      MOVE SM-Gender      TO Gender
+      PERFORM AcceptChangedFields
+      PERFORM StampNow
+      MOVE SM-StudentId TO AU-StudentId
+      MOVE WS-CreatedDate TO AU-AuditDate
+      MOVE WS-CreatedTime TO AU-AuditTime
+      MOVE SM-Surname     TO AU-Before-Surname
+      MOVE SM-Initials    TO AU-Before-Initials
+      MOVE SM-CourseCode  TO AU-Before-CourseCode
+      MOVE SM-Gender      TO AU-Before-Gender
+      MOVE Surname        TO AU-After-Surname
+      MOVE Initials       TO AU-After-Initials
+      MOVE CourseCode     TO AU-After-CourseCode
+      MOVE Gender         TO AU-After-Gender
+      WRITE StudentAuditRecord
+      MOVE StudentName TO SM-StudentName
+      MOVE CourseCode  TO SM-CourseCode
+      MOVE Gender      TO SM-Gender
+      REWRITE StudentMasterRecord
+      DISPLAY "StudentId " StudentId " changed"
+   END-IF.
+
+DeleteStudent.
+   DISPLAY "Enter StudentId to delete: "
+   ACCEPT StudentId.
+   PERFORM FindStudent.
+   IF NOT Found-On-File
+      DISPLAY "StudentId " StudentId " not found"
+   ELSE
+      PERFORM StampNow
+      MOVE StudentId      TO AU-StudentId
+      MOVE WS-CreatedDate TO AU-AuditDate
+      MOVE WS-CreatedTime TO AU-AuditTime
+      MOVE SM-Surname     TO AU-Before-Surname
+      MOVE SM-Initials    TO AU-Before-Initials
+      MOVE SM-CourseCode  TO AU-Before-CourseCode
+      MOVE SM-Gender      TO AU-Before-Gender
+      MOVE SPACES         TO AU-After-Surname AU-After-Initials
+                              AU-After-CourseCode AU-After-Gender
+      WRITE StudentAuditRecord
+      DELETE StudentMasterFile
+      DISPLAY "StudentId " StudentId " deleted"
+   END-IF.
+
+InquireStudent.
+   DISPLAY "Enter StudentId to inquire on: "
+   ACCEPT StudentId.
+   PERFORM FindStudent.
+   IF NOT Found-On-File
+      DISPLAY "StudentId " StudentId " not found"
+   ELSE
+      DISPLAY "StudentId    : " SM-StudentId
+      DISPLAY "Name         : " SM-Initials SPACE SM-Surname
+      DISPLAY "CourseCode   : " SM-CourseCode
+      DISPLAY "Gender       : " SM-Gender
+      DISPLAY "Created      : " SM-CreatedDate " " SM-CreatedTime
+   END-IF.
