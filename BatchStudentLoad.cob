@@ -0,0 +1,203 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  BatchStudentLoad.
+AUTHOR.  Michael Coughlan.
+*> Reads a sequential file of StudentDetails-shaped records supplied
+*> by the registrar's office and loads them onto STUDENT-MASTER in a
+*> loop, the same way AcceptAndDisplay loads one record at a time from
+*> a terminal.  Records that fail the numeric/course checks are
+*> written to STUDENT-REJECTS with a reason code instead of halting
+*> the whole run.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentInputFile ASSIGN TO "STUDENT-INPUT-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Input-Status.
+
+    SELECT StudentMasterFile ASSIGN TO "STUDENT-MASTER"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SM-StudentId
+        FILE STATUS IS WS-Master-Status.
+
+    SELECT CourseMasterFile ASSIGN TO "COURSE-MASTER"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-CourseCode
+        FILE STATUS IS WS-Course-Status.
+
+    SELECT StudentRejectsFile ASSIGN TO "STUDENT-REJECTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Rejects-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  StudentInputFile.
+    COPY STUDSTU REPLACING ==:RECORD-NAME:==  BY ==StudentInputRecord==
+                           ==:ID-NAME:==      BY ==SI-StudentId==
+                           ==:NAME-GROUP:==   BY ==SI-StudentName==
+                           ==:SURNAME-NAME:== BY ==SI-Surname==
+                           ==:INITIALS-NAME:==BY ==SI-Initials==
+                           ==:COURSE-NAME:==  BY ==SI-CourseCode==
+                           ==:GENDER-NAME:==  BY ==SI-Gender==.
+
+FD  StudentMasterFile.
+    COPY STUDSTU REPLACING ==:RECORD-NAME:==  BY ==StudentMasterRecord==
+                           ==:ID-NAME:==      BY ==SM-StudentId==
+                           ==:NAME-GROUP:==   BY ==SM-StudentName==
+                           ==:SURNAME-NAME:== BY ==SM-Surname==
+                           ==:INITIALS-NAME:==BY ==SM-Initials==
+                           ==:COURSE-NAME:==  BY ==SM-CourseCode==
+                           ==:GENDER-NAME:==  BY ==SM-Gender==.
+    02  SM-CreatedDate     PIC 9(8).
+    02  SM-CreatedTime     PIC 9(8).
+
+FD  CourseMasterFile.
+01  CourseMasterRecord.
+    02  CM-CourseCode      PIC X(4).
+    02  CM-CourseDesc      PIC X(20).
+
+FD  StudentRejectsFile.
+    COPY STUDSTU REPLACING ==:RECORD-NAME:==  BY ==StudentRejectRecord==
+                           ==:ID-NAME:==      BY ==SR-StudentId==
+                           ==:NAME-GROUP:==   BY ==SR-StudentName==
+                           ==:SURNAME-NAME:== BY ==SR-Surname==
+                           ==:INITIALS-NAME:==BY ==SR-Initials==
+                           ==:COURSE-NAME:==  BY ==SR-CourseCode==
+                           ==:GENDER-NAME:==  BY ==SR-Gender==.
+    02  SR-ReasonCode      PIC X(2).
+    02  SR-ReasonText      PIC X(30).
+
+WORKING-STORAGE SECTION.
+01  WS-Input-Status      PIC XX.
+01  WS-Master-Status     PIC XX.
+01  WS-Course-Status     PIC XX.
+01  WS-Rejects-Status    PIC XX.
+
+01  WS-Eof-Flag          PIC X VALUE "N".
+    88 End-Of-Input      VALUE "Y".
+
+01  WS-Record-Valid      PIC X.
+    88 Record-Is-Valid   VALUE "Y".
+
+01  WS-Read-Count        PIC 9(7) VALUE 0.
+01  WS-Loaded-Count      PIC 9(7) VALUE 0.
+01  WS-Rejected-Count    PIC 9(7) VALUE 0.
+
+01  CurrentDate.
+    02  CurrentYear      PIC 9(4).
+    02  CurrentMonth     PIC 99.
+    02  CurrentDay       PIC 99.
+
+01  CurrentTime.
+    02  CurrentHour      PIC 99.
+    02  CurrentMinute    PIC 99.
+    02  FILLER           PIC 9(4).
+
+01  WS-CreatedDate       PIC 9(8).
+01  WS-CreatedTime       PIC 9(8).
+
+PROCEDURE DIVISION.
+Begin.
+   ACCEPT CurrentDate FROM DATE YYYYMMDD.
+   ACCEPT CurrentTime FROM TIME.
+   MOVE CurrentDate TO WS-CreatedDate.
+   MOVE CurrentTime TO WS-CreatedTime.
+   PERFORM OpenFiles.
+   PERFORM UNTIL End-Of-Input
+      READ StudentInputFile
+          AT END MOVE "Y" TO WS-Eof-Flag
+      END-READ
+      IF NOT End-Of-Input
+         ADD 1 TO WS-Read-Count
+         PERFORM ValidateInputRecord
+         IF Record-Is-Valid
+            PERFORM LoadStudentRecord
+            IF Record-Is-Valid
+               ADD 1 TO WS-Loaded-Count
+            ELSE
+               PERFORM RejectStudentRecord
+               ADD 1 TO WS-Rejected-Count
+            END-IF
+         ELSE
+            PERFORM RejectStudentRecord
+            ADD 1 TO WS-Rejected-Count
+         END-IF
+      END-IF
+   END-PERFORM.
+   PERFORM CloseFiles.
+   DISPLAY "Records read    : " WS-Read-Count.
+   DISPLAY "Records loaded  : " WS-Loaded-Count.
+   DISPLAY "Records rejected: " WS-Rejected-Count.
+   STOP RUN.
+
+OpenFiles.
+   OPEN INPUT StudentInputFile.
+   IF WS-Input-Status NOT = "00"
+      DISPLAY "Unable to open STUDENT-INPUT-FILE - status " WS-Input-Status
+      STOP RUN
+   END-IF.
+   OPEN INPUT CourseMasterFile.
+   IF WS-Course-Status NOT = "00"
+      DISPLAY "Unable to open COURSE-MASTER - status " WS-Course-Status
+      STOP RUN
+   END-IF.
+   OPEN OUTPUT StudentRejectsFile.
+   OPEN I-O StudentMasterFile.
+   IF WS-Master-Status NOT = "00"
+      OPEN OUTPUT StudentMasterFile
+      CLOSE StudentMasterFile
+      OPEN I-O StudentMasterFile
+   END-IF.
+
+CloseFiles.
+   CLOSE StudentInputFile.
+   CLOSE CourseMasterFile.
+   CLOSE StudentRejectsFile.
+   CLOSE StudentMasterFile.
+
+ValidateInputRecord.
+   MOVE "Y" TO WS-Record-Valid.
+   MOVE SPACES TO SR-ReasonCode.
+   MOVE SPACES TO SR-ReasonText.
+   IF SI-StudentId NOT NUMERIC
+      MOVE "N" TO WS-Record-Valid
+      MOVE "01" TO SR-ReasonCode
+      MOVE "Invalid StudentId" TO SR-ReasonText
+   ELSE
+      IF SI-Gender NOT = "M" AND NOT = "F" AND NOT = "O"
+         MOVE "N" TO WS-Record-Valid
+         MOVE "02" TO SR-ReasonCode
+         MOVE "Invalid Gender" TO SR-ReasonText
+      ELSE
+         MOVE SI-CourseCode TO CM-CourseCode
+         READ CourseMasterFile
+             INVALID KEY
+             MOVE "N" TO WS-Record-Valid
+             MOVE "03" TO SR-ReasonCode
+             MOVE "Invalid CourseCode" TO SR-ReasonText
+         END-READ
+      END-IF
+   END-IF.
+
+LoadStudentRecord.
+   MOVE SI-StudentId   TO SM-StudentId.
+   MOVE SI-StudentName TO SM-StudentName.
+   MOVE SI-CourseCode  TO SM-CourseCode.
+   MOVE SI-Gender      TO SM-Gender.
+   MOVE WS-CreatedDate TO SM-CreatedDate.
+   MOVE WS-CreatedTime TO SM-CreatedTime.
+   WRITE StudentMasterRecord
+       INVALID KEY
+       MOVE "N" TO WS-Record-Valid
+       MOVE "04" TO SR-ReasonCode
+       MOVE "StudentId already on file" TO SR-ReasonText
+   END-WRITE.
+
+RejectStudentRecord.
+   MOVE SI-StudentId   TO SR-StudentId.
+   MOVE SI-StudentName TO SR-StudentName.
+   MOVE SI-CourseCode  TO SR-CourseCode.
+   MOVE SI-Gender      TO SR-Gender.
+   WRITE StudentRejectRecord.
