@@ -0,0 +1,191 @@
+identification division.
+program-id. RotateBatch.
+*> Batch wrapper around RotateTable for large-volume string rotation
+*> runs.  Each record of ROTATE-INPUT-FILE holds a fixed list of
+*> strings that gets rotated and written to ROTATE-OUTPUT-FILE.  Every
+*> COMMIT-COUNT records the record count processed so far is logged to
+*> ROTATE-CHECKPOINT-FILE; a restart run reads that checkpoint and
+*> skips back over the records already committed, so an abend partway
+*> through a large run costs minutes instead of the whole batch
+*> window.  Because ROTATE-OUTPUT-FILE is written every record but the
+*> checkpoint only every COMMIT-COUNT records, a restart first truncates
+*> ROTATE-OUTPUT-FILE back down to exactly the checkpointed record
+*> count before resuming - otherwise the records written after the last
+*> checkpoint but before the abend would be written a second time.
+
+environment division.
+input-output section.
+file-control.
+    select RotateInputFile assign to "ROTATE-INPUT-FILE"
+        organization is line sequential
+        file status is WS-Input-Status.
+
+    select RotateOutputFile assign to "ROTATE-OUTPUT-FILE"
+        organization is line sequential
+        file status is WS-Output-Status.
+
+    select RotateCheckpointFile assign to "ROTATE-CHECKPOINT-FILE"
+        organization is line sequential
+        file status is WS-Checkpoint-Status.
+
+    select RotateOutputTempFile assign to "ROTATE-OUTPUT-FILE.TMP"
+        organization is line sequential
+        file status is WS-Temp-Status.
+
+data division.
+file section.
+fd  RotateInputFile.
+01  RotateInputRecord.
+    02 RI-Entry pic X(10) occurs 10 times.
+
+fd  RotateOutputFile.
+01  RotateOutputRecord.
+    02 RO-Entry pic X(10) occurs 10 times.
+
+fd  RotateOutputTempFile.
+01  RotateOutputTempRecord.
+    02 RT-Entry pic X(10) occurs 10 times.
+
+fd  RotateCheckpointFile.
+01  RotateCheckpointRecord.
+    02 CP-RecordCount pic 9(8).
+
+working-storage section.
+01  WS-Input-Status      pic XX.
+01  WS-Output-Status     pic XX.
+01  WS-Checkpoint-Status pic XX.
+01  WS-Temp-Status       pic XX.
+
+01  WS-Output-Filename   pic X(40) value "ROTATE-OUTPUT-FILE".
+01  WS-Temp-Filename     pic X(44) value "ROTATE-OUTPUT-FILE.TMP".
+01  WS-Copy-Count        pic 9(8) value 0.
+01  WS-Truncate-Eof      pic X value "N".
+    88 Truncate-Eof      value "Y".
+
+01  WS-Run-Mode          pic X value "N".
+    88 Restart-Run       value "R".
+
+01  WS-Direction         pic X value "L".
+
+01  WS-Valid-Entry       pic X value "N".
+    88 Entry-Is-Valid    value "Y".
+
+01  WS-Eof-Flag          pic X value "N".
+    88 End-Of-Input      value "Y".
+
+01  WS-Fixed-Count       pic 9(4) value 10.
+01  WS-Commit-Count      pic 9(8) value 100.
+01  WS-Record-Count      pic 9(8) value 0.
+01  WS-Restart-Count     pic 9(8) value 0.
+
+01  WS-Rotate-Table.
+    02 WS-Rotate-Entry   pic X(10) occurs 10 times.
+
+procedure division.
+Begin.
+   display "Restart from last checkpoint? (Y/N)"
+   accept WS-Run-Mode
+   perform AcceptDirection
+   if WS-Run-Mode = "Y"
+      move "R" to WS-Run-Mode
+      perform ReadCheckpoint
+      if WS-Restart-Count > 0
+         perform TruncateOutputFile
+      end-if
+   else
+      move "N" to WS-Run-Mode
+      move 0 to WS-Restart-Count
+   end-if
+   perform OpenFiles
+   perform UNTIL End-Of-Input
+      read RotateInputFile
+          at end move "Y" to WS-Eof-Flag
+      end-read
+      if not End-Of-Input
+         add 1 to WS-Record-Count
+         if WS-Record-Count > WS-Restart-Count
+            perform RotateAndWriteRecord
+            if FUNCTION MOD(WS-Record-Count WS-Commit-Count) = 0
+               perform WriteCheckpoint
+            end-if
+         end-if
+      end-if
+   end-perform
+   perform WriteCheckpoint
+   perform CloseFiles
+   display "Records processed: " WS-Record-Count
+   stop run.
+
+AcceptDirection.
+   move "N" to WS-Valid-Entry.
+   perform until Entry-Is-Valid
+      display "Rotate left or right (L/R)?"
+      accept WS-Direction
+      if WS-Direction NOT = "L" AND NOT = "R"
+         display "Direction must be L or R - please re-enter"
+      else
+         move "Y" to WS-Valid-Entry
+      end-if
+   end-perform.
+
+OpenFiles.
+   open input RotateInputFile.
+   if WS-Input-Status not = "00"
+      display "Unable to open ROTATE-INPUT-FILE - status " WS-Input-Status
+      stop run
+   end-if.
+   if Restart-Run
+      open extend RotateOutputFile
+   else
+      open output RotateOutputFile
+   end-if.
+
+CloseFiles.
+   close RotateInputFile.
+   close RotateOutputFile.
+
+RotateAndWriteRecord.
+   move RotateInputRecord to WS-Rotate-Table.
+   call "RotateTable" using WS-Fixed-Count WS-Direction WS-Rotate-Table.
+   move WS-Rotate-Table to RotateOutputRecord.
+   write RotateOutputRecord.
+
+TruncateOutputFile.
+   move "N" to WS-Truncate-Eof.
+   move 0 to WS-Copy-Count.
+   open input RotateOutputFile.
+   open output RotateOutputTempFile.
+   perform until Truncate-Eof or WS-Copy-Count >= WS-Restart-Count
+      read RotateOutputFile
+          at end move "Y" to WS-Truncate-Eof
+      end-read
+      if not Truncate-Eof
+         move RotateOutputRecord to RotateOutputTempRecord
+         write RotateOutputTempRecord
+         add 1 to WS-Copy-Count
+      end-if
+   end-perform.
+   close RotateOutputFile.
+   close RotateOutputTempFile.
+   call "CBL_DELETE_FILE" using WS-Output-Filename.
+   call "CBL_RENAME_FILE" using WS-Temp-Filename WS-Output-Filename.
+
+ReadCheckpoint.
+   open input RotateCheckpointFile.
+   if WS-Checkpoint-Status = "00"
+      read RotateCheckpointFile
+          at end move 0 to WS-Restart-Count
+      end-read
+      if WS-Checkpoint-Status = "00"
+         move CP-RecordCount to WS-Restart-Count
+      end-if
+   else
+      move 0 to WS-Restart-Count
+   end-if.
+   close RotateCheckpointFile.
+
+WriteCheckpoint.
+   open output RotateCheckpointFile.
+   move WS-Record-Count to CP-RecordCount.
+   write RotateCheckpointRecord.
+   close RotateCheckpointFile.
