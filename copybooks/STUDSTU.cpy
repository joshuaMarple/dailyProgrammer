@@ -0,0 +1,11 @@
+      *> Shared StudentId/Surname/Initials/CourseCode/Gender layout
+      *> used by every student-processing program.  Callers supply
+      *> their own record and field names via REPLACING so the same
+      *> five fields never have to be redefined by hand.
+       01  :RECORD-NAME:.
+           02  :ID-NAME:          PIC 9(7).
+           02  :NAME-GROUP:.
+               03 :SURNAME-NAME:  PIC X(8).
+               03 :INITIALS-NAME: PIC XX.
+           02  :COURSE-NAME:      PIC X(4).
+           02  :GENDER-NAME:      PIC X.
