@@ -0,0 +1,45 @@
+identification division.
+program-id. RotateTable.
+*> Rotates a table of strings left or right by one position, wrapping
+*> the entry that falls off one end back onto the other.  Callable by
+*> any program that needs to rotate a list of display strings -
+*> rotateText uses it to rotate the strings the operator enters, and
+*> it's reusable for things like rotating masked-ID display strings
+*> elsewhere.
+data division.
+working-storage section.
+01 WS-Idx pic 9(4).
+01 WS-Temp pic X(10).
+
+linkage section.
+01 LK-Count pic 9(4).
+01 LK-Direction pic X.
+    88 Rotate-Left  value "L".
+    88 Rotate-Right value "R".
+01 LK-Table.
+    02 LK-Entry pic X(10) occurs 1 to 500 times depending on LK-Count.
+
+procedure division using LK-Count LK-Direction LK-Table.
+Begin.
+   if LK-Count > 1
+      if Rotate-Left
+         perform DoRotateLeft
+      else
+         perform DoRotateRight
+      end-if
+   end-if
+   goback.
+
+DoRotateLeft.
+   move LK-Entry(1) to WS-Temp
+   perform varying WS-Idx from 1 by 1 until WS-Idx > LK-Count - 1
+      move LK-Entry(WS-Idx + 1) to LK-Entry(WS-Idx)
+   end-perform
+   move WS-Temp to LK-Entry(LK-Count).
+
+DoRotateRight.
+   move LK-Entry(LK-Count) to WS-Temp
+   perform varying WS-Idx from LK-Count by -1 until WS-Idx < 2
+      move LK-Entry(WS-Idx - 1) to LK-Entry(WS-Idx)
+   end-perform
+   move WS-Temp to LK-Entry(1).
